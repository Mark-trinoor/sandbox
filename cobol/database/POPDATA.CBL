@@ -12,15 +12,98 @@
 
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-            SELECT INPUT-FILE 
+            SELECT INPUT-FILE
             ASSIGN TO './data.nosp'
             ORGANIZATION IS LINE SEQUENTIAL
-            ACCESS MODE IS SEQUENTIAL. 
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT LOAD-FILE
+            ASSIGN TO './popdata.load'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-LOAD-FILE-STATUS.
+
+      *  LOAD-SCRATCH-FILE IS A WORK FILE USED ONLY BY TRUNCATE-
+      *  OUTPUT-FILES-PROCEDURE ON RESTART, TO REBUILD LOAD-FILE
+      *  WITH ONLY THE RECORDS AS OF THE LAST CHECKPOINT
+            SELECT LOAD-SCRATCH-FILE
+            ASSIGN TO './popdata.load.trunc'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-LOAD-SCRATCH-STATUS.
+
+            SELECT REJECT-FILE
+            ASSIGN TO './popdata.rej'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+      *  REJECT-SCRATCH-FILE IS A WORK FILE USED ONLY BY TRUNCATE-
+      *  OUTPUT-FILES-PROCEDURE ON RESTART, TO REBUILD REJECT-FILE
+      *  WITH ONLY THE RECORDS AS OF THE LAST CHECKPOINT
+            SELECT REJECT-SCRATCH-FILE
+            ASSIGN TO './popdata.rej.trunc'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REJECT-SCRATCH-STATUS.
+
+            SELECT SUMMARY-FILE
+            ASSIGN TO './popdata.sum'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL.
+
+            SELECT OPTIONAL GTIN-TABLE-FILE
+            ASSIGN TO './gtintab.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-GTIN-FILE-STATUS.
+
+            SELECT OPTIONAL CHECKPOINT-FILE
+            ASSIGN TO './popdata.ckpt'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+            SELECT REVIEW-FILE
+            ASSIGN TO './popdata.rev'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REVIEW-FILE-STATUS.
+
+      *  REVIEW-SCRATCH-FILE IS A WORK FILE USED ONLY BY TRUNCATE-
+      *  OUTPUT-FILES-PROCEDURE ON RESTART, TO REBUILD REVIEW-FILE
+      *  WITH ONLY THE RECORDS AS OF THE LAST CHECKPOINT
+            SELECT REVIEW-SCRATCH-FILE
+            ASSIGN TO './popdata.rev.trunc'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-REVIEW-SCRATCH-STATUS.
+
+            SELECT OPTIONAL SKU-MASTER-FILE
+            ASSIGN TO './skumast.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-SKU-FILE-STATUS.
+
+            SELECT OPTIONAL UNIT-TABLE-FILE
+            ASSIGN TO './unittab.dat'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-UNIT-FILE-STATUS.
+
+            SELECT JOB-LOG-FILE
+            ASSIGN TO './popdata.log'
+            ORGANIZATION IS LINE SEQUENTIAL
+            ACCESS MODE IS SEQUENTIAL
+            FILE STATUS IS WS-JOBLOG-FILE-STATUS.
+
         DATA DIVISION.
         FILE SECTION.
         FD INPUT-FILE             RECORD CONTAINS 220 CHARACTERS.
         01 INPUT-RECORD           PIC X(180).
 
+      *  LOAD-FILE IS THE FLAT FILE FED TO THE DATABASE LOAD JOB
+        FD LOAD-FILE              RECORD CONTAINS 240 CHARACTERS.
         01 OUTPUT-RECORD.
             05 OUT-SDATE          PIC X(10).
             05 OUT-STIME          PIC X(10).
@@ -29,72 +112,628 @@
             05 OUT-QUANTITY       PIC 9(3).
             05 OUT-SDETAIL        PIC X(45).
             05 OUT-SKU            PIC X(16).
-            05 OUT-DISCOUNT       PIC 9(4).
-            05 OUT-PRICE          PIC 9(4).
+            05 OUT-DISCOUNT       PIC 9(2)V99.
+            05 OUT-PRICE          PIC 9(2)V99.
             05 OUT-TRANS-ID       PIC X(40).
             05 OUT-SUNIT          PIC X(4).
             05 OUT-GTIN           PIC X(10).
-            05 OUT-COST           PIC 9(4).
+            05 OUT-COST           PIC 9(2)V99.
+      *  PER-EACH BASE PRICE/COST/PROFIT FOR CASE- AND WEIGHT-SOLD
+      *  ITEMS, DERIVED FROM THE UNIT-TABLE-FILE FACTOR FOR OUT-SUNIT.
+      *  PIC MATCHES WS-UNIT-BASE-PRICE/WS-UNIT-BASE-COST/WS-UNIT-
+      *  PROFIT (S9(3)V99) SO THE MOVE INTO THESE FIELDS DOESN'T
+      *  ALIGN AWAY THE CENTS THE SAME WAY OUT-PRICE/OUT-COST USED TO
+            05 OUT-UPRICE         PIC 9(3)V99.
+            05 OUT-UCOST          PIC 9(3)V99.
+            05 OUT-UPROFIT        PIC S9(3)V99.
+
+      *  LOAD-SCRATCH-FILE HOLDS THE RECORDS COPIED BACK OUT OF
+      *  LOAD-FILE BY TRUNCATE-LOAD-FILE-PROCEDURE - A FLAT RECORD
+      *  IS ALL THAT IS NEEDED SINCE THE BYTES ARE COPIED THROUGH
+      *  UNCHANGED, NEVER UNPACKED INTO INDIVIDUAL FIELDS
+        FD LOAD-SCRATCH-FILE      RECORD CONTAINS 240 CHARACTERS.
+        01 LOAD-SCRATCH-RECORD    PIC X(240).
+
+      *  REJECT-FILE CARRIES RECORDS BUILD-PROCEDURE COULD NOT
+      *  UNSTRING, TOGETHER WITH THE RECORD NUMBER AND THE REASON
+        FD REJECT-FILE            RECORD CONTAINS 240 CHARACTERS.
+        01 REJECT-RECORD.
+            05 REJ-RECORD-NO      PIC 9(7).
+            05 FILLER             PIC X(1)  VALUE SPACE.
+            05 REJ-REASON         PIC X(30).
+            05 FILLER             PIC X(1)  VALUE SPACE.
+            05 REJ-DATA           PIC X(180).
+
+      *  REJECT-SCRATCH-FILE HOLDS THE RECORDS COPIED BACK OUT OF
+      *  REJECT-FILE BY TRUNCATE-REJECT-FILE-PROCEDURE, THE SAME WAY
+      *  LOAD-SCRATCH-FILE DOES FOR LOAD-FILE
+        FD REJECT-SCRATCH-FILE    RECORD CONTAINS 240 CHARACTERS.
+        01 REJECT-SCRATCH-RECORD  PIC X(240).
+
+      *  SUMMARY-FILE HOLDS THE END-OF-RUN CATEGORY CONTROL BREAK
+        FD SUMMARY-FILE           RECORD CONTAINS 90 CHARACTERS.
+        01 SUMMARY-RECORD         PIC X(90).
+
+      *  GTIN-TABLE-FILE IS THE OPERATIONS-MAINTAINED COST MARKUP
+      *  TABLE: GTIN PREFIX, LENGTH OF THE PREFIX TO MATCH, MULTIPLIER
+        FD GTIN-TABLE-FILE        RECORD CONTAINS 40 CHARACTERS.
+        01 GTIN-TABLE-RECORD      PIC X(40).
+
+      *  CHECKPOINT-FILE HOLDS THE RECORD NUMBER OF THE LAST RECORD
+      *  SUCCESSFULLY PROCESSED, SO A FAILED RUN CAN BE RESTARTED
+      *  PARTWAY THROUGH DATA.NOSP INSTEAD OF FROM RECORD ONE. IT ALSO
+      *  CARRIES THE RUNNING COUNTS/TOTALS AND THE CATEGORY SUMMARY
+      *  TABLE AS OF THAT RECORD, SO A RESTARTED RUN'S JOB LOG AND
+      *  CATEGORY SUMMARY REFLECT THE WHOLE ORIGINAL RUN, NOT JUST
+      *  THE SEGMENT PROCESSED AFTER THE RESTART
+        FD CHECKPOINT-FILE        RECORD CONTAINS 3171 CHARACTERS.
+        01 CHECKPOINT-RECORD.
+            05 CKPT-RECORD-COUNT  PIC 9(7).
+            05 CKPT-LOADED-COUNT  PIC 9(7).
+            05 CKPT-REJECT-COUNT  PIC 9(7).
+            05 CKPT-REVIEW-COUNT  PIC 9(7).
+            05 CKPT-SKU-REVIEW-COUNT PIC 9(7).
+            05 CKPT-GRAND-SALE    PIC 9(9)V99.
+            05 CKPT-GRAND-COST    PIC 9(9)V99.
+            05 CKPT-GRAND-PROFIT  PIC S9(9)V99.
+            05 CKPT-CAT-COUNT     PIC 9(3).
+            05 CKPT-CAT-TABLE.
+                10 CKPT-CAT-ENTRY OCCURS 50 TIMES.
+                    15 CKPT-CAT-NAME    PIC X(35).
+                    15 CKPT-CAT-SALE    PIC 9(7)V99.
+                    15 CKPT-CAT-COST    PIC 9(7)V99.
+                    15 CKPT-CAT-PROFIT  PIC S9(7)V99.
+
+      *  REVIEW-FILE COLLECTS TRANSACTIONS HELD BACK FROM THE
+      *  NORMAL LOAD/SUMMARY FLOW FOR A DATA-QUALITY REASON, AND
+      *  SKU/ITEM-NAME MISMATCHES REPORTED FOR INFORMATION ONLY.
+      *  REV-DATA IS SIZED TO HOLD THE FULL WS-TMP-DATA TRACE LINE
+      *  (NOT JUST THE RAW 180-CHARACTER INPUT-RECORD), SO THE PRC/
+      *  DSC/OPR/.../UPF TAGS AND THE ITEM NAME/SDETAIL THAT FOLLOW
+      *  THEM ARE NEVER CUT OFF
+        FD REVIEW-FILE            RECORD CONTAINS 300 CHARACTERS.
+        01 REVIEW-RECORD.
+            05 REV-RECORD-NO      PIC 9(7).
+            05 FILLER             PIC X(1)  VALUE SPACE.
+            05 REV-REASON         PIC X(30).
+            05 FILLER             PIC X(1)  VALUE SPACE.
+            05 REV-DATA           PIC X(260).
+
+      *  REVIEW-SCRATCH-FILE HOLDS THE RECORDS COPIED BACK OUT OF
+      *  REVIEW-FILE BY TRUNCATE-REVIEW-FILE-PROCEDURE, THE SAME WAY
+      *  LOAD-SCRATCH-FILE DOES FOR LOAD-FILE
+        FD REVIEW-SCRATCH-FILE    RECORD CONTAINS 300 CHARACTERS.
+        01 REVIEW-SCRATCH-RECORD  PIC X(300).
+
+      *  SKU-MASTER-FILE IS THE REFERENCE LIST OF KNOWN SKUS AND
+      *  THEIR ITEM NAMES, USED ONLY TO CROSS-CHECK TRANSACTIONS
+        FD SKU-MASTER-FILE        RECORD CONTAINS 47 CHARACTERS.
+        01 SKU-MASTER-RECORD      PIC X(47).
+
+      *  UNIT-TABLE-FILE IS THE OPERATIONS-MAINTAINED TABLE OF HOW
+      *  MANY EACHES ONE WS-SUNIT UNIT REPRESENTS (E.G. A CASE OF 12),
+      *  SO CASE- AND WEIGHT-BASED SALES CAN BE BROKEN BACK DOWN TO A
+      *  PER-EACH BASE PRICE AND COST
+        FD UNIT-TABLE-FILE        RECORD CONTAINS 12 CHARACTERS.
+        01 UNIT-TABLE-RECORD      PIC X(12).
+
+      *  JOB-LOG-FILE IS THE RUN-LEVEL AUDIT TRAIL - A HEADER RECORD
+      *  WRITTEN AT START OF RUN AND A TRAILER RECORD WRITTEN AT END
+      *  OF RUN, SO OPERATIONS CAN RECONCILE A RUN AGAINST THE SOURCE
+      *  EXTRACT WITHOUT RE-COUNTING THE DISPLAY OUTPUT BY HAND
+        FD JOB-LOG-FILE           RECORD CONTAINS 100 CHARACTERS.
+        01 JOB-LOG-RECORD         PIC X(100).
 
         WORKING-STORAGE SECTION.
+        01  WS-GTIN-FILE-STATUS   PIC X(2).
+        01  WS-CKPT-FILE-STATUS   PIC X(2).
+        01  WS-LOAD-FILE-STATUS   PIC X(2).
+        01  WS-LOAD-SCRATCH-STATUS   PIC X(2).
+        01  WS-REJECT-FILE-STATUS PIC X(2).
+        01  WS-REJECT-SCRATCH-STATUS PIC X(2).
+        01  WS-REVIEW-FILE-STATUS PIC X(2).
+        01  WS-REVIEW-SCRATCH-STATUS PIC X(2).
+        01  WS-JOBLOG-FILE-STATUS PIC X(2).
+        01  WS-CKPT-RESTART-COUNT PIC 9(7)  VALUE 0.
+        01  WS-CKPT-INTERVAL      PIC 9(3)  VALUE 100.
+        01  WS-CKPT-QUOTIENT      PIC 9(5).
+        01  WS-CKPT-REMAINDER     PIC 9(3).
         01  WS-EOF                PIC X    VALUE 'N'.
         01  WS-OFLOW              PIC X    VALUE 'N'.
 
-        01  WS-PROFIT             PIC 9(3)V99.
-        01  WS-TMP-DATA           PIC X(220).
+      *  LITERAL FILE NAMES FOR LOAD-FILE/REJECT-FILE/REVIEW-FILE AND
+      *  THEIR SCRATCH COUNTERPARTS, USED BY TRUNCATE-OUTPUT-FILES-
+      *  PROCEDURE'S CBL_DELETE_FILE/CBL_RENAME_FILE CALLS - THESE
+      *  MUST MATCH THE ASSIGN CLAUSES IN FILE-CONTROL ABOVE
+        01  WS-LOAD-FILE-NAME        PIC X(24)
+                                      VALUE './popdata.load'.
+        01  WS-LOAD-SCRATCH-NAME     PIC X(24)
+                                      VALUE './popdata.load.trunc'.
+        01  WS-REJECT-FILE-NAME      PIC X(24)
+                                      VALUE './popdata.rej'.
+        01  WS-REJECT-SCRATCH-NAME   PIC X(24)
+                                      VALUE './popdata.rej.trunc'.
+        01  WS-REVIEW-FILE-NAME      PIC X(24)
+                                      VALUE './popdata.rev'.
+        01  WS-REVIEW-SCRATCH-NAME   PIC X(24)
+                                      VALUE './popdata.rev.trunc'.
+        01  WS-CBL-RESULT         PIC 9(8) COMP-5.
+
+      *  WORKING FIELDS FOR TRUNCATE-OUTPUT-FILES-PROCEDURE, WHICH
+      *  REBUILDS LOAD-FILE/REJECT-FILE/REVIEW-FILE ON RESTART SO
+      *  THEY HOLD EXACTLY THE RECORDS REFLECTED IN THE LAST
+      *  CHECKPOINT - NO MORE, NO FEWER
+        01  WS-TRUNC-TARGET       PIC 9(7).
+        01  WS-TRUNC-SUB          PIC 9(7).
+        01  WS-TRUNC-EOF          PIC X    VALUE 'N'.
+
+      *  SET BEFORE PERFORM FATAL-FILE-ERROR-PROCEDURE SO ONE
+      *  PARAGRAPH CAN REPORT THE FAILING FILE AND ITS STATUS
+        01  WS-FATAL-FILE-NAME    PIC X(20).
+        01  WS-FATAL-FILE-STATUS  PIC X(2).
+
+        01  WS-RECORD-COUNT       PIC 9(7) VALUE 0.
+        01  WS-REJECT-COUNT       PIC 9(7) VALUE 0.
+      *  WS-REVIEW-COUNT IS HELD-BACK TRANSACTIONS ONLY (THE
+      *  DATA-QUALITY-CHECK-PROCEDURE FINANCIAL HOLDS) SO THAT
+      *  READ = PROCESSED + REJECTED + REVIEWED ALWAYS HOLDS.
+      *  SKU/ITEM-NAME MISMATCHES ARE INFORMATIONAL ONLY (THEY DO
+      *  NOT HOLD THE TRANSACTION BACK) AND ARE COUNTED SEPARATELY
+      *  IN WS-SKU-REVIEW-COUNT BELOW
+        01  WS-REVIEW-COUNT       PIC 9(7) VALUE 0.
+        01  WS-SKU-REVIEW-COUNT   PIC 9(7) VALUE 0.
+      *  COUNTS RECORDS ACTUALLY WRITTEN TO LOAD-FILE, I.E. THOSE
+      *  THAT CLEARED BOTH THE UNSTRING AND THE DATA-QUALITY CHECKS
+        01  WS-LOADED-COUNT       PIC 9(7) VALUE 0.
+
+      *  SET BY PROCESS-PROCEDURE WHEN A TRANSACTION LOOKS LIKE A
+      *  DATA ERROR; BUILD-TRACE-PROCEDURE ROUTES IT TO REVIEW-FILE
+      *  INSTEAD OF THE NORMAL LOAD FILE AND CATEGORY TOTALS
+        01  WS-REVIEW-FLAG        PIC X    VALUE 'N'.
+        01  WS-REVIEW-REASON      PIC X(30) VALUE SPACES.
+
+        01  WS-PROFIT             PIC S9(3)V99.
+        01  WS-TMP-DATA           PIC X(260).
 
         01  WS-CONVERTED-SPRICE   PIC ZZ9.99.
         01  WS-CONVERTED-OPRICE   PIC ZZ9.99.
         01  WS-CONVERTED-DISCOUNT PIC ZZ9.99.
         01  WS-CONVERTED-COST     PIC ZZ9.99.
-        01  WS-CONVERTED-SALE     PIC ZZZ9.99.
-        01  WS-CONVERTED-PROFIT   PIC ZZ9.99.
-        01  WS-CONVERTED-TCOST    PIC ZZ9.99. 
+        01  WS-CONVERTED-SALE     PIC -ZZZ9.99.
+        01  WS-CONVERTED-PROFIT   PIC -ZZ9.99.
+        01  WS-CONVERTED-TCOST    PIC ZZ9.99.
+        01  WS-CONVERTED-QUANTITY PIC ---9.
 
         01  WS-SEPARATED.
             05 WS-SDATE           PIC X(10).           
             05 WS-STIME           PIC X(10).
             05 WS-CATEGORY        PIC X(35).
             05 WS-ITEM-NAME       PIC X(30).
-            05 WS-QUANTITY        PIC 999.
+            05 WS-QUANTITY        PIC S999.
             05 WS-SDETAIL         PIC X(45).
             05 WS-SKU             PIC X(16).
             05 WS-DISCOUNT        PIC 9(2)V99.
-            05 WS-PRICE           PIC 9(2)V99.
+            05 WS-PRICE           PIC S9(2)V99.
             05 WS-TRANS-ID        PIC X(40).
             05 WS-SUNIT           PIC X(4).
             05 WS-GTIN            PIC X(10).
-            05 WS-COST            PIC 99V99.
+            05 WS-COST            PIC S99V99.
 
         01  WS-SQL-FIELDS-STR.
             05 FS                 PIC X(1) VALUE ','.
 
-        01  WS-TOTAL-COST         PIC 9(3)V99.
-        01  WS-TOTAL-SALE         PIC 9(3)V99.
-        01  WS-ORIG-PRICE         PIC 9(2)V99.
+        01  WS-TOTAL-COST         PIC S9(3)V99.
+        01  WS-TOTAL-SALE         PIC S9(3)V99.
+        01  WS-ORIG-PRICE         PIC S9(2)V99.
+
+      *  CATEGORY CONTROL-BREAK SUMMARY, ACCUMULATED AS RECORDS
+      *  ARE PROCESSED AND PRINTED BY SUMMARY-REPORT-PROCEDURE
+        01  WS-CAT-COUNT          PIC 9(3)  VALUE 0.
+        01  WS-CAT-SUB            PIC 9(3)  VALUE 0.
+        01  WS-CAT-FOUND          PIC X     VALUE 'N'.
+        01  WS-CAT-TABLE.
+            05 WS-CAT-ENTRY OCCURS 50 TIMES INDEXED BY WS-CAT-IDX.
+                10 WS-CAT-NAME    PIC X(35).
+                10 WS-CAT-SALE    PIC 9(7)V99.
+                10 WS-CAT-COST    PIC 9(7)V99.
+                10 WS-CAT-PROFIT  PIC S9(7)V99.
+        01  WS-SUMMARY-LINE       PIC X(90).
+        01  WS-CONVERTED-CAT-SALE   PIC ZZZZZZ9.99.
+        01  WS-CONVERTED-CAT-COST   PIC ZZZZZZ9.99.
+        01  WS-CONVERTED-CAT-PROFIT PIC -ZZZZZZ9.99.
+
+      *  GTIN COST MARKUP TABLE, LOADED ONCE FROM GTIN-TABLE-FILE
+      *  BY GTIN-TABLE-LOAD-PROCEDURE AND SEARCHED BY GTIN-LOOKUP-
+      *  PROCEDURE FOR EVERY TRANSACTION
+        01  WS-GTIN-EOF           PIC X     VALUE 'N'.
+        01  WS-GTIN-FOUND         PIC X     VALUE 'N'.
+        01  WS-GTIN-COUNT         PIC 9(3)  VALUE 0.
+        01  WS-GTIN-MULTIPLIER    PIC 9V99  VALUE 1.00.
+        01  WS-GTIN-TABLE.
+            05 WS-GTIN-ENTRY OCCURS 25 TIMES INDEXED BY WS-GTIN-IDX.
+                10 WS-GTIN-PREFIX     PIC X(10).
+                10 WS-GTIN-PREFIX-LEN PIC 99.
+                10 WS-GTIN-MULT       PIC 9V99.
+
+      *  SKU MASTER TABLE, LOADED ONCE FROM SKU-MASTER-FILE BY
+      *  SKU-TABLE-LOAD-PROCEDURE AND SEARCHED BY SKU-CHECK-
+      *  PROCEDURE FOR EVERY TRANSACTION. WHEN NO MASTER FILE IS
+      *  ON DISK, WS-SKU-MASTER-LOADED STAYS 'N' AND NO SKU/ITEM
+      *  NAME CHECKING IS DONE, SO ABSENCE OF THE FILE NEVER
+      *  FLAGS EVERY TRANSACTION AS AN UNKNOWN SKU
+        01  WS-SKU-FILE-STATUS     PIC X(2).
+        01  WS-SKU-EOF             PIC X     VALUE 'N'.
+        01  WS-SKU-FOUND           PIC X     VALUE 'N'.
+        01  WS-SKU-MASTER-LOADED   PIC X     VALUE 'N'.
+        01  WS-SKU-COUNT           PIC 9(4)  VALUE 0.
+        01  WS-SKU-MATCH-IDX       PIC 9(4)  VALUE 0.
+        01  WS-SKU-REASON          PIC X(30) VALUE SPACES.
+        01  WS-SKU-TABLE.
+            05 WS-SKU-ENTRY OCCURS 200 TIMES INDEXED BY WS-SKU-IDX.
+                10 WS-SKU-MAST-SKU    PIC X(16).
+                10 WS-SKU-MAST-NAME   PIC X(30).
+
+      *  UNIT-OF-MEASURE FACTOR TABLE, LOADED ONCE FROM UNIT-TABLE-
+      *  FILE BY UNIT-TABLE-LOAD-PROCEDURE AND SEARCHED BY UNIT-
+      *  LOOKUP-PROCEDURE FOR EVERY TRANSACTION. WHEN WS-SUNIT IS
+      *  NOT FOUND (OR NO TABLE IS MAINTAINED ON DISK) THE FACTOR
+      *  DEFAULTS TO 1.00 SO THE PER-EACH FIGURES MATCH THE
+      *  PER-TRANSACTION ONES, I.E. EACH-BASED BEHAVIOUR
+        01  WS-UNIT-FILE-STATUS    PIC X(2).
+        01  WS-UNIT-EOF            PIC X      VALUE 'N'.
+        01  WS-UNIT-FOUND          PIC X      VALUE 'N'.
+        01  WS-UNIT-COUNT          PIC 9(3)   VALUE 0.
+        01  WS-UNIT-FACTOR-VAL     PIC 9(2)V99 VALUE 1.00.
+        01  WS-UNIT-TABLE.
+            05 WS-UNIT-ENTRY OCCURS 10 TIMES INDEXED BY WS-UNIT-IDX.
+                10 WS-UNIT-CODE       PIC X(4).
+                10 WS-UNIT-FACTOR     PIC 9(2)V99.
+
+      *  PER-EACH FIGURES COMPUTED BY UNIT-PRICE-PROCEDURE
+        01  WS-UNIT-BASE-PRICE     PIC S9(3)V99.
+        01  WS-UNIT-BASE-COST      PIC S9(3)V99.
+        01  WS-UNIT-PROFIT         PIC S9(3)V99.
+        01  WS-CONVERTED-UPRICE    PIC ZZ9.99.
+        01  WS-CONVERTED-UCOST     PIC ZZ9.99.
+        01  WS-CONVERTED-UPROFIT   PIC -ZZ9.99.
+
+      *  RUN-LEVEL AUDIT TRAIL - START/END TIMESTAMPS AND GRAND
+      *  TOTALS WRITTEN TO JOB-LOG-FILE BY JOB-LOG-HEADER-PROCEDURE
+      *  AND JOB-LOG-TRAILER-PROCEDURE
+        01  WS-RUN-START-DATE      PIC 9(8).
+        01  WS-RUN-START-TIME      PIC 9(8).
+        01  WS-RUN-END-DATE        PIC 9(8).
+        01  WS-RUN-END-TIME        PIC 9(8).
+        01  WS-GRAND-SALE          PIC 9(9)V99   VALUE 0.
+        01  WS-GRAND-COST          PIC 9(9)V99   VALUE 0.
+        01  WS-GRAND-PROFIT        PIC S9(9)V99  VALUE 0.
+        01  WS-CONVERTED-GRAND-SALE   PIC ZZZZZZZZ9.99.
+        01  WS-CONVERTED-GRAND-COST   PIC ZZZZZZZZ9.99.
+        01  WS-CONVERTED-GRAND-PROFIT PIC -ZZZZZZZZ9.99.
 
         PROCEDURE DIVISION.
         MAIN-PROCEDURE.
 
+      *  WS-CAT-TABLE HAS NO VALUE CLAUSE, SO UNUSED OCCURS SLOTS
+      *  START OUT AS WHATEVER WAS IN STORAGE - INITIALIZE IT TO
+      *  SPACES/ZEROS BEFORE A RESTART MAY OVERLAY IT FROM THE
+      *  CHECKPOINT FILE, SO CKPT-CAT-TABLE NEVER CARRIES A STRAY
+      *  NON-PRINTABLE BYTE OUT TO THE LINE SEQUENTIAL CHECKPOINT
+      *  FILE WHEN CHECKPOINT-SAVE-PROCEDURE WRITES IT
+            INITIALIZE WS-CAT-TABLE.
+            PERFORM CHECKPOINT-RESTART-PROCEDURE.
+            PERFORM JOB-LOG-HEADER-PROCEDURE.
+            PERFORM GTIN-TABLE-LOAD-PROCEDURE.
+            PERFORM SKU-TABLE-LOAD-PROCEDURE.
+            PERFORM UNIT-TABLE-LOAD-PROCEDURE.
             OPEN INPUT INPUT-FILE
+            IF WS-CKPT-RESTART-COUNT > 0
+      *  TRUNCATE-OUTPUT-FILES-PROCEDURE (PERFORMED FROM CHECKPOINT-
+      *  RESTART-PROCEDURE, ABOVE) HAS ALREADY REBUILT LOAD-FILE/
+      *  REJECT-FILE/REVIEW-FILE TO HOLD EXACTLY THE RECORDS AS OF
+      *  THE LAST CHECKPOINT, SO EACH FILE IS KNOWN TO EXIST AND
+      *  EXTEND IS EXPECTED TO SUCCEED. A NON-'00' STATUS HERE MEANS
+      *  SOMETHING WENT GENUINELY WRONG (FILE REMOVED OUT FROM UNDER
+      *  THE JOB, PERMISSIONS, FULL DISK) - DO NOT PAPER OVER THAT BY
+      *  FALLING BACK TO OPEN OUTPUT, WHICH WOULD SILENTLY DISCARD
+      *  EVERY RECORD ALREADY ACCUMULATED IN THE FILE
+                OPEN EXTEND LOAD-FILE
+                IF WS-LOAD-FILE-STATUS NOT = '00'
+                    MOVE 'LOAD-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-LOAD-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+                OPEN EXTEND REJECT-FILE
+                IF WS-REJECT-FILE-STATUS NOT = '00'
+                    MOVE 'REJECT-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-REJECT-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+                OPEN EXTEND REVIEW-FILE
+                IF WS-REVIEW-FILE-STATUS NOT = '00'
+                    MOVE 'REVIEW-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-REVIEW-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+            ELSE
+                OPEN OUTPUT LOAD-FILE
+                OPEN OUTPUT REJECT-FILE
+                OPEN OUTPUT REVIEW-FILE
+            END-IF
                 PERFORM READ-PROCEDURE UNTIL WS-EOF = 'Y'
                 CLOSE INPUT-FILE
+                CLOSE LOAD-FILE
+                CLOSE REJECT-FILE
+                CLOSE REVIEW-FILE
+                PERFORM CHECKPOINT-CLEAR-PROCEDURE
+                PERFORM SUMMARY-REPORT-PROCEDURE
+                PERFORM JOB-LOG-TRAILER-PROCEDURE
+                DISPLAY 'RECORDS READ: ' WS-RECORD-COUNT
+                DISPLAY 'RECORDS PROCESSED: ' WS-LOADED-COUNT
+                DISPLAY 'RECORDS REJECTED: ' WS-REJECT-COUNT
+                DISPLAY 'RECORDS HELD FOR REVIEW: ' WS-REVIEW-COUNT
+                DISPLAY 'RECORDS SKU-FLAGGED: ' WS-SKU-REVIEW-COUNT
                 STOP RUN.
 
         READ-PROCEDURE.
             MOVE SPACES TO WS-SEPARATED.
             READ INPUT-FILE INTO INPUT-RECORD
                     AT END MOVE 'Y' TO WS-EOF
-                NOT AT END PERFORM BUILD-PROCEDURE
+                NOT AT END
+                    ADD 1 TO WS-RECORD-COUNT
+      *  CHECKPOINT-SAVE-PROCEDURE MUST STAY INSIDE THIS SAME GUARD -
+      *  DURING REPLAY AFTER A RESTART, RECORDS 1..WS-CKPT-RESTART-COUNT
+      *  ARE SKIPPED BUT STILL COUNTED PAST HERE; A CHECKPOINT TAKEN
+      *  WHILE WS-RECORD-COUNT IS STILL <= WS-CKPT-RESTART-COUNT WOULD
+      *  WRITE THE SMALL REPLAY POSITION ALONGSIDE THE LARGER RESTORED
+      *  TOTALS, AND A SECOND CRASH BEFORE REPLAY CAUGHT UP WOULD THEN
+      *  RESTART FROM THAT SMALL POSITION AND DOUBLE-COUNT RECORDS
+      *  ALREADY REFLECTED IN THOSE TOTALS
+                    IF WS-RECORD-COUNT > WS-CKPT-RESTART-COUNT
+                        PERFORM BUILD-PROCEDURE
+                        PERFORM CHECKPOINT-SAVE-PROCEDURE
+                    END-IF
             END-READ.
 
-        BUILD-PROCEDURE.   
+      *  RESTORES THE RECORD POSITION AND THE RUNNING COUNTS/TOTALS/
+      *  CATEGORY TABLE AS OF THE LAST CHECKPOINT, SO A RESTARTED RUN'S
+      *  JOB LOG AND CATEGORY SUMMARY STILL REFLECT THE WHOLE ORIGINAL
+      *  RUN RATHER THAN JUST THE SEGMENT PROCESSED AFTER THE RESTART
+        CHECKPOINT-RESTART-PROCEDURE.
+            OPEN INPUT CHECKPOINT-FILE.
+            IF WS-CKPT-FILE-STATUS = '00'
+                READ CHECKPOINT-FILE
+                        AT END MOVE 0 TO WS-CKPT-RESTART-COUNT
+                    NOT AT END
+                        MOVE CKPT-RECORD-COUNT TO WS-CKPT-RESTART-COUNT
+                        MOVE CKPT-LOADED-COUNT TO WS-LOADED-COUNT
+                        MOVE CKPT-REJECT-COUNT TO WS-REJECT-COUNT
+                        MOVE CKPT-REVIEW-COUNT TO WS-REVIEW-COUNT
+                        MOVE CKPT-SKU-REVIEW-COUNT
+                            TO WS-SKU-REVIEW-COUNT
+                        MOVE CKPT-GRAND-SALE   TO WS-GRAND-SALE
+                        MOVE CKPT-GRAND-COST   TO WS-GRAND-COST
+                        MOVE CKPT-GRAND-PROFIT TO WS-GRAND-PROFIT
+                        MOVE CKPT-CAT-COUNT    TO WS-CAT-COUNT
+                        MOVE CKPT-CAT-TABLE    TO WS-CAT-TABLE
+                END-READ
+                CLOSE CHECKPOINT-FILE
+            ELSE
+                MOVE 0 TO WS-CKPT-RESTART-COUNT
+            END-IF.
+            IF WS-CKPT-RESTART-COUNT > 0
+                DISPLAY 'RESTARTING AFTER RECORD ' WS-CKPT-RESTART-COUNT
+      *  LOAD-FILE/REJECT-FILE/REVIEW-FILE ARE WRITTEN EVERY RECORD,
+      *  NOT JUST AT CHECKPOINT BOUNDARIES, SO THE CRASHED RUN MAY
+      *  HAVE LEFT RECORDS ON DISK PAST WS-CKPT-RESTART-COUNT THAT
+      *  WERE NEVER REFLECTED IN THIS CHECKPOINT. REBUILD ALL THREE
+      *  FILES DOWN TO EXACTLY THE COUNTS JUST RESTORED ABOVE BEFORE
+      *  MAIN-PROCEDURE REOPENS THEM EXTEND, SO REPLAY CANNOT APPEND
+      *  A SECOND COPY OF RECORDS THE CRASHED RUN ALREADY WROTE
+                PERFORM TRUNCATE-OUTPUT-FILES-PROCEDURE
+            END-IF.
+
+      *  REBUILDS LOAD-FILE/REJECT-FILE/REVIEW-FILE SO EACH HOLDS
+      *  EXACTLY THE RECORDS COUNTED IN THE CHECKPOINT JUST RESTORED
+      *  BY CHECKPOINT-RESTART-PROCEDURE, DISCARDING ANY RECORDS THE
+      *  CRASHED RUN WROTE PAST THAT POINT. EACH FILE IS COPIED,
+      *  RECORD FOR RECORD UP TO ITS TARGET COUNT, INTO A SCRATCH
+      *  FILE, THE ORIGINAL IS DELETED, AND THE SCRATCH FILE IS
+      *  RENAMED INTO ITS PLACE - COBOL HAS NO DIRECT "TRUNCATE TO
+      *  N RECORDS" VERB FOR A LINE SEQUENTIAL FILE
+        TRUNCATE-OUTPUT-FILES-PROCEDURE.
+            PERFORM TRUNCATE-LOAD-FILE-PROCEDURE.
+            PERFORM TRUNCATE-REJECT-FILE-PROCEDURE.
+            PERFORM TRUNCATE-REVIEW-FILE-PROCEDURE.
+
+        TRUNCATE-LOAD-FILE-PROCEDURE.
+            MOVE WS-LOADED-COUNT TO WS-TRUNC-TARGET.
+            MOVE 0   TO WS-TRUNC-SUB.
+            MOVE 'N' TO WS-TRUNC-EOF.
+            OPEN INPUT LOAD-FILE.
+            IF WS-LOAD-FILE-STATUS = '00'
+                OPEN OUTPUT LOAD-SCRATCH-FILE
+                PERFORM TRUNCATE-LOAD-COPY-PARA
+                    UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-SUB >= WS-TRUNC-TARGET
+                CLOSE LOAD-FILE
+                CLOSE LOAD-SCRATCH-FILE
+                CALL 'CBL_DELETE_FILE' USING WS-LOAD-FILE-NAME
+                    RETURNING WS-CBL-RESULT
+                CALL 'CBL_RENAME_FILE' USING WS-LOAD-SCRATCH-NAME
+                    WS-LOAD-FILE-NAME RETURNING WS-CBL-RESULT
+            END-IF.
+
+        TRUNCATE-LOAD-COPY-PARA.
+            READ LOAD-FILE INTO LOAD-SCRATCH-RECORD
+                    AT END MOVE 'Y' TO WS-TRUNC-EOF
+                NOT AT END
+                    ADD 1 TO WS-TRUNC-SUB
+                    WRITE LOAD-SCRATCH-RECORD
+            END-READ.
+
+        TRUNCATE-REJECT-FILE-PROCEDURE.
+            MOVE WS-REJECT-COUNT TO WS-TRUNC-TARGET.
+            MOVE 0   TO WS-TRUNC-SUB.
+            MOVE 'N' TO WS-TRUNC-EOF.
+            OPEN INPUT REJECT-FILE.
+            IF WS-REJECT-FILE-STATUS = '00'
+                OPEN OUTPUT REJECT-SCRATCH-FILE
+                PERFORM TRUNCATE-REJECT-COPY-PARA
+                    UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-SUB >= WS-TRUNC-TARGET
+                CLOSE REJECT-FILE
+                CLOSE REJECT-SCRATCH-FILE
+                CALL 'CBL_DELETE_FILE' USING WS-REJECT-FILE-NAME
+                    RETURNING WS-CBL-RESULT
+                CALL 'CBL_RENAME_FILE' USING WS-REJECT-SCRATCH-NAME
+                    WS-REJECT-FILE-NAME RETURNING WS-CBL-RESULT
+            END-IF.
+
+        TRUNCATE-REJECT-COPY-PARA.
+            READ REJECT-FILE INTO REJECT-SCRATCH-RECORD
+                    AT END MOVE 'Y' TO WS-TRUNC-EOF
+                NOT AT END
+                    ADD 1 TO WS-TRUNC-SUB
+                    WRITE REJECT-SCRATCH-RECORD
+            END-READ.
+
+      *  REVIEW-FILE CARRIES BOTH THE FINANCIAL HOLDS COUNTED IN
+      *  WS-REVIEW-COUNT AND THE SKU/ITEM-NAME MISMATCHES COUNTED
+      *  SEPARATELY IN WS-SKU-REVIEW-COUNT - THE TARGET LINE COUNT
+      *  FOR THE FILE IS THE SUM OF BOTH
+        TRUNCATE-REVIEW-FILE-PROCEDURE.
+            ADD WS-REVIEW-COUNT WS-SKU-REVIEW-COUNT
+                GIVING WS-TRUNC-TARGET.
+            MOVE 0   TO WS-TRUNC-SUB.
+            MOVE 'N' TO WS-TRUNC-EOF.
+            OPEN INPUT REVIEW-FILE.
+            IF WS-REVIEW-FILE-STATUS = '00'
+                OPEN OUTPUT REVIEW-SCRATCH-FILE
+                PERFORM TRUNCATE-REVIEW-COPY-PARA
+                    UNTIL WS-TRUNC-EOF = 'Y'
+                       OR WS-TRUNC-SUB >= WS-TRUNC-TARGET
+                CLOSE REVIEW-FILE
+                CLOSE REVIEW-SCRATCH-FILE
+                CALL 'CBL_DELETE_FILE' USING WS-REVIEW-FILE-NAME
+                    RETURNING WS-CBL-RESULT
+                CALL 'CBL_RENAME_FILE' USING WS-REVIEW-SCRATCH-NAME
+                    WS-REVIEW-FILE-NAME RETURNING WS-CBL-RESULT
+            END-IF.
+
+        TRUNCATE-REVIEW-COPY-PARA.
+            READ REVIEW-FILE INTO REVIEW-SCRATCH-RECORD
+                    AT END MOVE 'Y' TO WS-TRUNC-EOF
+                NOT AT END
+                    ADD 1 TO WS-TRUNC-SUB
+                    WRITE REVIEW-SCRATCH-RECORD
+            END-READ.
+
+      *  REPORTS A FAILED OPEN ON A FILE THIS RUN EXPECTS TO ALREADY
+      *  EXIST (A RESTART REOPEN OR A CHECKPOINT-INTERVAL REOPEN) AND
+      *  STOPS THE RUN - CALLERS MOVE THE FILE NAME AND STATUS INTO
+      *  WS-FATAL-FILE-NAME/WS-FATAL-FILE-STATUS BEFORE PERFORMING
+      *  THIS PARAGRAPH. THERE IS NO SAFE FALLBACK HERE: OPENING THE
+      *  FILE OUTPUT INSTEAD WOULD SILENTLY DISCARD EVERY RECORD
+      *  ALREADY WRITTEN TO IT
+        FATAL-FILE-ERROR-PROCEDURE.
+            DISPLAY 'FATAL ERROR REOPENING ' WS-FATAL-FILE-NAME
+                ' - FILE STATUS ' WS-FATAL-FILE-STATUS.
+            MOVE 16 TO RETURN-CODE.
+            STOP RUN.
+
+      *  CLOSING LOAD-FILE/REJECT-FILE/REVIEW-FILE FLUSHES WHATEVER IS
+      *  STILL SITTING IN THEIR BUFFERS OUT TO DISK - WITHOUT THIS, A
+      *  CRASH RIGHT AFTER A CHECKPOINT WRITE COULD LEAVE THE
+      *  CHECKPOINT CLAIMING RECORDS AS LOADED/REJECTED/REVIEWED THAT
+      *  WERE STILL UNFLUSHED AND NEVER ACTUALLY MADE IT TO THOSE
+      *  FILES, SO A RESTART (WHICH SKIPS REPROCESSING THEM) WOULD
+      *  LOSE THEM FOR GOOD. REOPEN EXTEND RIGHT BACK AFTERWARD SO THE
+      *  RUN CAN KEEP APPENDING. EACH FILE WAS JUST CLOSED SUCCESSFULLY
+      *  BY THIS SAME RUN, SO AN EXTEND FAILURE HERE IS A GENUINE
+      *  ERROR (DISK FULL, PERMISSIONS, FILE REMOVED OUT FROM UNDER
+      *  THE JOB) - NOT A REASON TO FALL BACK TO OPEN OUTPUT, WHICH
+      *  WOULD SILENTLY DISCARD EVERYTHING WRITTEN SO FAR THIS RUN
+        CHECKPOINT-SAVE-PROCEDURE.
+            DIVIDE WS-RECORD-COUNT BY WS-CKPT-INTERVAL
+                GIVING WS-CKPT-QUOTIENT
+                REMAINDER WS-CKPT-REMAINDER.
+            IF WS-CKPT-REMAINDER = 0
+                CLOSE LOAD-FILE
+                OPEN EXTEND LOAD-FILE
+                IF WS-LOAD-FILE-STATUS NOT = '00'
+                    MOVE 'LOAD-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-LOAD-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+                CLOSE REJECT-FILE
+                OPEN EXTEND REJECT-FILE
+                IF WS-REJECT-FILE-STATUS NOT = '00'
+                    MOVE 'REJECT-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-REJECT-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+                CLOSE REVIEW-FILE
+                OPEN EXTEND REVIEW-FILE
+                IF WS-REVIEW-FILE-STATUS NOT = '00'
+                    MOVE 'REVIEW-FILE' TO WS-FATAL-FILE-NAME
+                    MOVE WS-REVIEW-FILE-STATUS TO WS-FATAL-FILE-STATUS
+                    PERFORM FATAL-FILE-ERROR-PROCEDURE
+                END-IF
+                MOVE WS-RECORD-COUNT     TO CKPT-RECORD-COUNT
+                MOVE WS-LOADED-COUNT     TO CKPT-LOADED-COUNT
+                MOVE WS-REJECT-COUNT     TO CKPT-REJECT-COUNT
+                MOVE WS-REVIEW-COUNT     TO CKPT-REVIEW-COUNT
+                MOVE WS-SKU-REVIEW-COUNT TO CKPT-SKU-REVIEW-COUNT
+                MOVE WS-GRAND-SALE       TO CKPT-GRAND-SALE
+                MOVE WS-GRAND-COST       TO CKPT-GRAND-COST
+                MOVE WS-GRAND-PROFIT     TO CKPT-GRAND-PROFIT
+                MOVE WS-CAT-COUNT        TO CKPT-CAT-COUNT
+                MOVE WS-CAT-TABLE        TO CKPT-CAT-TABLE
+                OPEN OUTPUT CHECKPOINT-FILE
+                WRITE CHECKPOINT-RECORD
+                CLOSE CHECKPOINT-FILE
+            END-IF.
+
+        CHECKPOINT-CLEAR-PROCEDURE.
+            OPEN OUTPUT CHECKPOINT-FILE.
+            INITIALIZE CHECKPOINT-RECORD.
+            WRITE CHECKPOINT-RECORD.
+            CLOSE CHECKPOINT-FILE.
+
+        BUILD-PROCEDURE.
             UNSTRING INPUT-RECORD DELIMITED BY ','
-                 INTO WS-SDATE WS-STIME WS-CATEGORY WS-ITEM-NAME 
+                 INTO WS-SDATE WS-STIME WS-CATEGORY WS-ITEM-NAME
                     WS-QUANTITY WS-SDETAIL WS-SKU WS-DISCOUNT WS-PRICE
                     WS-TRANS-ID WS-SUNIT WS-GTIN WS-COST
                     ON OVERFLOW MOVE 'Y' TO WS-OFLOW
             END-UNSTRING.
+            IF WS-OFLOW = 'Y'
+                PERFORM REJECT-PROCEDURE
+            ELSE
+                PERFORM BUILD-TRACE-PROCEDURE
+            END-IF.
+
+        REJECT-PROCEDURE.
+            ADD 1 TO WS-REJECT-COUNT.
+            MOVE SPACES        TO REJECT-RECORD.
+            MOVE WS-RECORD-COUNT TO REJ-RECORD-NO.
+            MOVE 'UNSTRING OVERFLOW - FIELDS' TO REJ-REASON.
+            MOVE INPUT-RECORD  TO REJ-DATA.
+            WRITE REJECT-RECORD.
+            DISPLAY 'REJECTED RECORD ' WS-RECORD-COUNT.
+            MOVE 'N' TO WS-OFLOW.
+
+      *  PRC/DSC/OPR/CST ARE TRUE PER-EACH FIGURES FOR EVERY
+      *  TRANSACTION, INCLUDING CASE- AND WEIGHT-SOLD ITEMS (SEE
+      *  UNIT-PRICE-PROCEDURE) - THE 'UNT' TAG CARRIES THE SUNIT CODE
+      *  THE TRANSACTION WAS RUNG UP IN SINCE QTY COUNTS WS-SUNITS,
+      *  NOT EACHES. TOT AND PFT ARE WHOLE-TRANSACTION DOLLAR
+      *  AMOUNTS, UNAFFECTED BY SUNIT BY CONSTRUCTION. UPR/UCT MIRROR
+      *  PRC/CST (KEPT FOR OUTPUT-RECORD'S EXISTING OUT-UPRICE/
+      *  OUT-UCOST COLUMNS); UPF IS THE PER-EACH PROFIT, WHICH PFT
+      *  DOES NOT CARRY
+        BUILD-TRACE-PROCEDURE.
             PERFORM PROCESS-PROCEDURE.
             MOVE SPACES TO WS-TMP-DATA.
             STRING  WS-DISCOUNT
@@ -105,74 +744,461 @@
                     SPACE
                     WS-SKU DELIMITED BY SIZE
                     SPACE
+                    'UNT ' WS-SUNIT DELIMITED BY SIZE
+                    SPACE
                     'PRC ' WS-CONVERTED-SPRICE
                     SPACE
                     'DSC ' WS-CONVERTED-DISCOUNT
                     SPACE
                     'OPR ' WS-CONVERTED-OPRICE
-                    SPACE 
-                    'QTY ' WS-QUANTITY
+                    SPACE
+                    'QTY ' WS-CONVERTED-QUANTITY
                     SPACE
                     'TOT ' WS-CONVERTED-SALE
                     SPACE
                     'CST ' WS-CONVERTED-COST
-                    SPACE 
+                    SPACE
                     'PFT ' WS-CONVERTED-PROFIT
                     SPACE
+                    'UPR ' WS-CONVERTED-UPRICE
+                    SPACE
+                    'UCT ' WS-CONVERTED-UCOST
+                    SPACE
+                    'UPF ' WS-CONVERTED-UPROFIT
+                    SPACE
                     WS-ITEM-NAME DELIMITED BY SIZE
                     SPACE
                     WS-SDETAIL DELIMITED BY SIZE
                     INTO WS-TMP-DATA
             END-STRING.
-
-            IF WS-OFLOW = 'N'
-                PERFORM DISPLAY-PROCEDURE
+            IF WS-REVIEW-FLAG = 'Y'
+                PERFORM REVIEW-PROCEDURE
             ELSE
-                DISPLAY 'PROGRAM OVERFLOW'
-                DISPLAY INPUT-RECORD
-                CLOSE INPUT-FILE
-                STOP RUN
+                PERFORM DISPLAY-PROCEDURE
             END-IF.
 
+        REVIEW-PROCEDURE.
+            ADD 1 TO WS-REVIEW-COUNT.
+            MOVE SPACES          TO REVIEW-RECORD.
+            MOVE WS-RECORD-COUNT TO REV-RECORD-NO.
+            MOVE WS-REVIEW-REASON TO REV-REASON.
+            MOVE WS-TMP-DATA     TO REV-DATA.
+            WRITE REVIEW-RECORD.
+            DISPLAY 'HELD FOR REVIEW RECORD ' WS-RECORD-COUNT
+                ' - ' WS-REVIEW-REASON.
+
         DISPLAY-PROCEDURE.
-            MOVE 'N' TO WS-OFLOW.
             DISPLAY WS-TMP-DATA.
+            PERFORM WRITE-LOAD-PROCEDURE.
+            PERFORM CATEGORY-ACCUM-PROCEDURE.
+
+        WRITE-LOAD-PROCEDURE.
+            MOVE SPACES          TO OUTPUT-RECORD.
+            MOVE WS-SDATE        TO OUT-SDATE.
+            MOVE WS-STIME        TO OUT-STIME.
+            MOVE WS-CATEGORY     TO OUT-CATEGORY.
+            MOVE WS-ITEM-NAME    TO OUT-ITEM-NAME.
+            MOVE WS-QUANTITY     TO OUT-QUANTITY.
+            MOVE WS-SDETAIL      TO OUT-SDETAIL.
+            MOVE WS-SKU          TO OUT-SKU.
+            MOVE WS-DISCOUNT     TO OUT-DISCOUNT.
+            MOVE WS-PRICE        TO OUT-PRICE.
+            MOVE WS-TRANS-ID     TO OUT-TRANS-ID.
+            MOVE WS-SUNIT        TO OUT-SUNIT.
+            MOVE WS-GTIN         TO OUT-GTIN.
+            MOVE WS-COST         TO OUT-COST.
+            MOVE WS-UNIT-BASE-PRICE TO OUT-UPRICE.
+            MOVE WS-UNIT-BASE-COST  TO OUT-UCOST.
+            MOVE WS-UNIT-PROFIT     TO OUT-UPROFIT.
+            WRITE OUTPUT-RECORD.
+            ADD 1 TO WS-LOADED-COUNT.
+            ADD WS-TOTAL-SALE TO WS-GRAND-SALE.
+            ADD WS-TOTAL-COST TO WS-GRAND-COST.
+            ADD WS-PROFIT     TO WS-GRAND-PROFIT.
+
+        CATEGORY-ACCUM-PROCEDURE.
+            MOVE 'N' TO WS-CAT-FOUND.
+            MOVE 0   TO WS-CAT-SUB.
+            PERFORM CATEGORY-SEARCH-PARA
+                VARYING WS-CAT-IDX FROM 1 BY 1
+                UNTIL WS-CAT-IDX > WS-CAT-COUNT
+                   OR WS-CAT-FOUND = 'Y'.
+            IF WS-CAT-FOUND = 'N'
+                IF WS-CAT-COUNT < 50
+                    ADD 1 TO WS-CAT-COUNT
+                    MOVE WS-CAT-COUNT TO WS-CAT-SUB
+                    MOVE WS-CATEGORY TO WS-CAT-NAME (WS-CAT-SUB)
+                    MOVE 0 TO WS-CAT-SALE (WS-CAT-SUB)
+                    MOVE 0 TO WS-CAT-COST (WS-CAT-SUB)
+                    MOVE 0 TO WS-CAT-PROFIT (WS-CAT-SUB)
+                ELSE
+                    DISPLAY 'CATEGORY TABLE FULL - NOT SUMMARIZED: '
+                        WS-CATEGORY
+                END-IF
+            END-IF.
+            IF WS-CAT-SUB > 0
+                ADD WS-TOTAL-SALE TO WS-CAT-SALE   (WS-CAT-SUB)
+                ADD WS-TOTAL-COST TO WS-CAT-COST   (WS-CAT-SUB)
+                ADD WS-PROFIT     TO WS-CAT-PROFIT (WS-CAT-SUB)
+            END-IF.
+
+        CATEGORY-SEARCH-PARA.
+            IF WS-CAT-NAME (WS-CAT-IDX) = WS-CATEGORY
+                MOVE 'Y' TO WS-CAT-FOUND
+                MOVE WS-CAT-IDX TO WS-CAT-SUB
+            END-IF.
+
+        SUMMARY-REPORT-PROCEDURE.
+            OPEN OUTPUT SUMMARY-FILE.
+            MOVE SPACES TO SUMMARY-RECORD.
+            STRING 'CATEGORY SALES SUMMARY' INTO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+            MOVE SPACES TO SUMMARY-RECORD.
+            STRING 'CATEGORY                           '
+                   '      SALE       COST     PROFIT'
+                   INTO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+            PERFORM SUMMARY-PRINT-PARA
+                VARYING WS-CAT-IDX FROM 1 BY 1
+                UNTIL WS-CAT-IDX > WS-CAT-COUNT.
+            CLOSE SUMMARY-FILE.
+
+        SUMMARY-PRINT-PARA.
+            MOVE WS-CAT-SALE   (WS-CAT-IDX) TO WS-CONVERTED-CAT-SALE.
+            MOVE WS-CAT-COST   (WS-CAT-IDX) TO WS-CONVERTED-CAT-COST.
+            MOVE WS-CAT-PROFIT (WS-CAT-IDX) TO WS-CONVERTED-CAT-PROFIT.
+            MOVE SPACES TO WS-SUMMARY-LINE.
+            STRING WS-CAT-NAME (WS-CAT-IDX) DELIMITED BY SIZE
+                   WS-CONVERTED-CAT-SALE   DELIMITED BY SIZE
+                   SPACE
+                   WS-CONVERTED-CAT-COST   DELIMITED BY SIZE
+                   SPACE
+                   WS-CONVERTED-CAT-PROFIT DELIMITED BY SIZE
+                   INTO WS-SUMMARY-LINE.
+            MOVE WS-SUMMARY-LINE TO SUMMARY-RECORD.
+            WRITE SUMMARY-RECORD.
+
+        GTIN-TABLE-LOAD-PROCEDURE.
+            OPEN INPUT GTIN-TABLE-FILE.
+            IF WS-GTIN-FILE-STATUS = '00'
+                PERFORM GTIN-TABLE-READ-PROCEDURE
+                    UNTIL WS-GTIN-EOF = 'Y'
+                CLOSE GTIN-TABLE-FILE
+            ELSE
+      *  NO MAINTAINED TABLE ON DISK - SEED THE LONG-STANDING
+      *  '1XX' VENDOR MARKUP RULE SO BEHAVIOUR DOES NOT CHANGE
+                ADD 1 TO WS-GTIN-COUNT
+                MOVE '1XX'  TO WS-GTIN-PREFIX (WS-GTIN-COUNT)
+                MOVE 3      TO WS-GTIN-PREFIX-LEN (WS-GTIN-COUNT)
+                MOVE 2.00   TO WS-GTIN-MULT (WS-GTIN-COUNT)
+            END-IF.
+
+        GTIN-TABLE-READ-PROCEDURE.
+            READ GTIN-TABLE-FILE INTO GTIN-TABLE-RECORD
+                    AT END MOVE 'Y' TO WS-GTIN-EOF
+                NOT AT END PERFORM GTIN-TABLE-BUILD-PROCEDURE
+            END-READ.
+
+        GTIN-TABLE-BUILD-PROCEDURE.
+            IF WS-GTIN-COUNT < 25
+                ADD 1 TO WS-GTIN-COUNT
+                UNSTRING GTIN-TABLE-RECORD DELIMITED BY ','
+                    INTO WS-GTIN-PREFIX     (WS-GTIN-COUNT)
+                         WS-GTIN-PREFIX-LEN (WS-GTIN-COUNT)
+                         WS-GTIN-MULT       (WS-GTIN-COUNT)
+                END-UNSTRING
+            ELSE
+                DISPLAY 'GTIN TABLE FULL - ROW NOT LOADED: '
+                    GTIN-TABLE-RECORD
+            END-IF.
+
+        GTIN-LOOKUP-PROCEDURE.
+            MOVE 1.00 TO WS-GTIN-MULTIPLIER.
+            MOVE 'N'  TO WS-GTIN-FOUND.
+            PERFORM GTIN-SEARCH-PARA
+                VARYING WS-GTIN-IDX FROM 1 BY 1
+                UNTIL WS-GTIN-IDX > WS-GTIN-COUNT
+                   OR WS-GTIN-FOUND = 'Y'.
+
+        GTIN-SEARCH-PARA.
+            IF WS-GTIN (1:WS-GTIN-PREFIX-LEN (WS-GTIN-IDX)) =
+               WS-GTIN-PREFIX (WS-GTIN-IDX)
+                   (1:WS-GTIN-PREFIX-LEN (WS-GTIN-IDX))
+                MOVE 'Y' TO WS-GTIN-FOUND
+                MOVE WS-GTIN-MULT (WS-GTIN-IDX) TO WS-GTIN-MULTIPLIER
+            END-IF.
 
         PROCESS-PROCEDURE.
       *  WS-PRICE IS TOTAL SALE OF ALL ITEMS MINUS DISCOUNT
+            MOVE 'N'    TO WS-REVIEW-FLAG.
+            MOVE SPACES TO WS-REVIEW-REASON.
+            PERFORM DATA-QUALITY-CHECK-PROCEDURE.
+            PERFORM SKU-CHECK-PROCEDURE.
 
-      *  GET PROFIT GIVEN DISCOUNT AND TOTAL AMOUNT SOLD     
-        IF WS-GTIN = '1XX'
-            DISPLAY 'PRICE: ' WS-PRICE
-            DISPLAY 'TOTAL COST: ' WS-TOTAL-COST
-            MULTIPLY WS-COST BY 2
-                GIVING WS-COST
-        END-IF 
+      *  GET PROFIT GIVEN DISCOUNT AND TOTAL AMOUNT SOLD, APPLYING
+      *  ANY VENDOR COST MARKUP FOUND IN THE GTIN TABLE
+            PERFORM GTIN-LOOKUP-PROCEDURE.
+            PERFORM UNIT-LOOKUP-PROCEDURE.
+            MULTIPLY WS-COST BY WS-GTIN-MULTIPLIER
+                GIVING WS-COST.
 
             MULTIPLY WS-COST BY WS-QUANTITY
                 GIVING WS-TOTAL-COST.
+            IF WS-TOTAL-COST > WS-PRICE AND WS-REVIEW-FLAG = 'N'
+                MOVE 'Y' TO WS-REVIEW-FLAG
+                MOVE 'COST EXCEEDS PRICE' TO WS-REVIEW-REASON
+            END-IF.
             SUBTRACT WS-TOTAL-COST FROM WS-PRICE
                 GIVING WS-PROFIT.
 
-      *  GET BASE PRICE OF ITEM 
+      *  GET BASE PRICE OF ITEM
             IF WS-QUANTITY > 0
                 DIVIDE WS-PRICE BY WS-QUANTITY
                     GIVING WS-PRICE
-            END-IF
+            END-IF.
 
+            IF WS-DISCOUNT > WS-PRICE AND WS-REVIEW-FLAG = 'N'
+                MOVE 'Y' TO WS-REVIEW-FLAG
+                MOVE 'DISCOUNT EXCEEDS PRICE' TO WS-REVIEW-REASON
+            END-IF.
             ADD WS-DISCOUNT TO WS-PRICE
                 GIVING WS-ORIG-PRICE.
 
-      *  GET TOTAL SALE AMOUNT WITH DISCOUNT              
+      *  GET TOTAL SALE AMOUNT WITH DISCOUNT, WHILE WS-PRICE IS STILL
+      *  PER-WS-SUNIT - WS-TOTAL-SALE/WS-TOTAL-COST/WS-PROFIT ARE
+      *  WHOLE-TRANSACTION DOLLAR AMOUNTS AND COME OUT RIGHT EITHER
+      *  WAY, SINCE WS-QUANTITY COUNTS WS-SUNITS, NOT EACHES
             MULTIPLY WS-PRICE BY WS-QUANTITY
                 GIVING WS-TOTAL-SALE.
-            
-      *  MOVE ALL NUMERIC TYPES INTO PRINTABLE DOT FORMAT      
+
+      *  WS-PRICE/WS-COST/WS-DISCOUNT/WS-ORIG-PRICE ARE STILL PER-
+      *  WS-SUNIT HERE (E.G. PER CASE OR PER POUND) - NOW THAT THE
+      *  WHOLE-TRANSACTION TOTALS ABOVE ARE LOCKED IN, BREAK THESE
+      *  FOUR BACK DOWN TO A TRUE PER-EACH FIGURE FOR CASE- AND
+      *  WEIGHT-BASED SALES INSTEAD OF TREATING THEM THE SAME AS A
+      *  SINGLE-UNIT SALE
+            PERFORM UNIT-PRICE-PROCEDURE.
+
+      *  MOVE ALL NUMERIC TYPES INTO PRINTABLE DOT FORMAT
             MOVE WS-DISCOUNT TO WS-CONVERTED-DISCOUNT.
             MOVE WS-PRICE TO WS-CONVERTED-SPRICE.
             MOVE WS-ORIG-PRICE TO WS-CONVERTED-OPRICE.
             MOVE WS-COST TO WS-CONVERTED-COST.
             MOVE WS-TOTAL-SALE TO WS-CONVERTED-SALE.
-            MOVE WS-PROFIT TO WS-CONVERTED-PROFIT. 
+            MOVE WS-PROFIT TO WS-CONVERTED-PROFIT.
+            MOVE WS-QUANTITY TO WS-CONVERTED-QUANTITY.
+            MOVE WS-UNIT-BASE-PRICE TO WS-CONVERTED-UPRICE.
+            MOVE WS-UNIT-BASE-COST TO WS-CONVERTED-UCOST.
+            MOVE WS-UNIT-PROFIT TO WS-CONVERTED-UPROFIT.
+
+        DATA-QUALITY-CHECK-PROCEDURE.
+            IF WS-PRICE <= 0
+                MOVE 'Y' TO WS-REVIEW-FLAG
+                MOVE 'ZERO OR NEGATIVE PRICE' TO WS-REVIEW-REASON
+            END-IF.
+            IF WS-QUANTITY < 0 AND WS-REVIEW-FLAG = 'N'
+                MOVE 'Y' TO WS-REVIEW-FLAG
+                MOVE 'NEGATIVE QUANTITY' TO WS-REVIEW-REASON
+            END-IF.
+
+        SKU-TABLE-LOAD-PROCEDURE.
+            OPEN INPUT SKU-MASTER-FILE.
+            IF WS-SKU-FILE-STATUS = '00'
+                PERFORM SKU-TABLE-READ-PROCEDURE
+                    UNTIL WS-SKU-EOF = 'Y'
+                CLOSE SKU-MASTER-FILE
+                IF WS-SKU-COUNT > 0
+                    MOVE 'Y' TO WS-SKU-MASTER-LOADED
+                END-IF
+            END-IF.
+
+        SKU-TABLE-READ-PROCEDURE.
+            READ SKU-MASTER-FILE INTO SKU-MASTER-RECORD
+                    AT END MOVE 'Y' TO WS-SKU-EOF
+                NOT AT END PERFORM SKU-TABLE-BUILD-PROCEDURE
+            END-READ.
+
+        SKU-TABLE-BUILD-PROCEDURE.
+            IF WS-SKU-COUNT < 200
+                ADD 1 TO WS-SKU-COUNT
+                UNSTRING SKU-MASTER-RECORD DELIMITED BY ','
+                    INTO WS-SKU-MAST-SKU  (WS-SKU-COUNT)
+                         WS-SKU-MAST-NAME (WS-SKU-COUNT)
+                END-UNSTRING
+            ELSE
+                DISPLAY 'SKU MASTER TABLE FULL - ROW NOT LOADED: '
+                    SKU-MASTER-RECORD
+            END-IF.
+
+      *  SKU/ITEM NAME ISSUES ARE INFORMATIONAL ONLY - THEY ARE
+      *  WRITTEN TO REVIEW-FILE FOR FOLLOW-UP BUT, UNLIKE THE
+      *  FINANCIAL DATA-QUALITY CHECKS ABOVE, DO NOT HOLD THE
+      *  TRANSACTION BACK FROM THE LOAD FILE OR CATEGORY TOTALS
+        SKU-CHECK-PROCEDURE.
+            IF WS-SKU-MASTER-LOADED = 'Y'
+                MOVE 'N' TO WS-SKU-FOUND
+                MOVE 0   TO WS-SKU-MATCH-IDX
+                PERFORM SKU-SEARCH-PARA
+                    VARYING WS-SKU-IDX FROM 1 BY 1
+                    UNTIL WS-SKU-IDX > WS-SKU-COUNT
+                       OR WS-SKU-FOUND = 'Y'
+                IF WS-SKU-FOUND = 'N'
+                    MOVE 'UNKNOWN SKU' TO WS-SKU-REASON
+                    PERFORM SKU-MISMATCH-PROCEDURE
+                ELSE
+                    IF WS-ITEM-NAME <>
+                       WS-SKU-MAST-NAME (WS-SKU-MATCH-IDX)
+                        MOVE 'ITEM NAME MISMATCH FOR SKU'
+                            TO WS-SKU-REASON
+                        PERFORM SKU-MISMATCH-PROCEDURE
+                    END-IF
+                END-IF
+            END-IF.
+
+        SKU-SEARCH-PARA.
+            IF WS-SKU-MAST-SKU (WS-SKU-IDX) = WS-SKU
+                MOVE 'Y' TO WS-SKU-FOUND
+                MOVE WS-SKU-IDX TO WS-SKU-MATCH-IDX
+            END-IF.
+
+        SKU-MISMATCH-PROCEDURE.
+            ADD 1 TO WS-SKU-REVIEW-COUNT.
+            MOVE SPACES          TO REVIEW-RECORD.
+            MOVE WS-RECORD-COUNT TO REV-RECORD-NO.
+            MOVE WS-SKU-REASON   TO REV-REASON.
+            STRING WS-SKU       DELIMITED BY SIZE
+                   SPACE
+                   WS-ITEM-NAME DELIMITED BY SIZE
+                   INTO REV-DATA
+            END-STRING.
+            WRITE REVIEW-RECORD.
+            DISPLAY 'SKU REVIEW RECORD ' WS-RECORD-COUNT
+                ' - ' WS-SKU-REASON.
+
+        UNIT-TABLE-LOAD-PROCEDURE.
+            OPEN INPUT UNIT-TABLE-FILE.
+            IF WS-UNIT-FILE-STATUS = '00'
+                PERFORM UNIT-TABLE-READ-PROCEDURE
+                    UNTIL WS-UNIT-EOF = 'Y'
+                CLOSE UNIT-TABLE-FILE
+            END-IF.
+
+        UNIT-TABLE-READ-PROCEDURE.
+            READ UNIT-TABLE-FILE INTO UNIT-TABLE-RECORD
+                    AT END MOVE 'Y' TO WS-UNIT-EOF
+                NOT AT END PERFORM UNIT-TABLE-BUILD-PROCEDURE
+            END-READ.
+
+        UNIT-TABLE-BUILD-PROCEDURE.
+            IF WS-UNIT-COUNT < 10
+                ADD 1 TO WS-UNIT-COUNT
+                UNSTRING UNIT-TABLE-RECORD DELIMITED BY ','
+                    INTO WS-UNIT-CODE   (WS-UNIT-COUNT)
+                         WS-UNIT-FACTOR (WS-UNIT-COUNT)
+                END-UNSTRING
+            ELSE
+                DISPLAY 'UNIT TABLE FULL - ROW NOT LOADED: '
+                    UNIT-TABLE-RECORD
+            END-IF.
+
+        UNIT-LOOKUP-PROCEDURE.
+            MOVE 1.00 TO WS-UNIT-FACTOR-VAL.
+            MOVE 'N'  TO WS-UNIT-FOUND.
+            PERFORM UNIT-SEARCH-PARA
+                VARYING WS-UNIT-IDX FROM 1 BY 1
+                UNTIL WS-UNIT-IDX > WS-UNIT-COUNT
+                   OR WS-UNIT-FOUND = 'Y'.
+
+        UNIT-SEARCH-PARA.
+            IF WS-UNIT-CODE (WS-UNIT-IDX) = WS-SUNIT
+                MOVE 'Y' TO WS-UNIT-FOUND
+                MOVE WS-UNIT-FACTOR (WS-UNIT-IDX) TO WS-UNIT-FACTOR-VAL
+            END-IF.
+
+      *  WS-PRICE, WS-COST, WS-DISCOUNT AND WS-ORIG-PRICE ARE STILL
+      *  PER-WS-SUNIT AT THIS POINT (E.G. PER CASE OR PER POUND) -
+      *  DIVIDE OUT THE EACHES-PER-UNIT FACTOR SO ALL FOUR BECOME THE
+      *  TRUE PER-EACH FIGURE, THE SAME AS A SINGLE-UNIT SALE ALREADY
+      *  WAS. WS-UNIT-BASE-PRICE/WS-UNIT-BASE-COST THEN JUST MIRROR
+      *  THE (NOW PER-EACH) WS-PRICE/WS-COST FOR OUT-UPRICE/OUT-UCOST,
+      *  WHICH STAY IN OUTPUT-RECORD FOR LAYOUT CONTINUITY EVEN THOUGH
+      *  THEY NO LONGER DIFFER FROM OUT-PRICE/OUT-COST; WS-UNIT-PROFIT
+      *  IS STILL THE ONE FIGURE NOT AVAILABLE ELSEWHERE - THE
+      *  PER-EACH PROFIT, AS OPPOSED TO WS-PROFIT'S WHOLE-TRANSACTION
+      *  TOTAL
+        UNIT-PRICE-PROCEDURE.
+            IF WS-UNIT-FACTOR-VAL > 0
+                DIVIDE WS-PRICE BY WS-UNIT-FACTOR-VAL
+                    GIVING WS-PRICE
+                DIVIDE WS-COST BY WS-UNIT-FACTOR-VAL
+                    GIVING WS-COST
+                DIVIDE WS-DISCOUNT BY WS-UNIT-FACTOR-VAL
+                    GIVING WS-DISCOUNT
+                DIVIDE WS-ORIG-PRICE BY WS-UNIT-FACTOR-VAL
+                    GIVING WS-ORIG-PRICE
+            END-IF.
+            MOVE WS-PRICE TO WS-UNIT-BASE-PRICE.
+            MOVE WS-COST  TO WS-UNIT-BASE-COST.
+            SUBTRACT WS-UNIT-BASE-COST FROM WS-UNIT-BASE-PRICE
+                GIVING WS-UNIT-PROFIT.
+
+        JOB-LOG-HEADER-PROCEDURE.
+            ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUN-START-TIME FROM TIME.
+            IF WS-CKPT-RESTART-COUNT > 0
+                OPEN EXTEND JOB-LOG-FILE
+                IF WS-JOBLOG-FILE-STATUS NOT = '00'
+                    OPEN OUTPUT JOB-LOG-FILE
+                END-IF
+            ELSE
+                OPEN OUTPUT JOB-LOG-FILE
+            END-IF.
+            MOVE SPACES TO JOB-LOG-RECORD.
+            STRING 'POPDATA RUN STARTED ' DELIMITED BY SIZE
+                   WS-RUN-START-DATE      DELIMITED BY SIZE
+                   SPACE
+                   WS-RUN-START-TIME      DELIMITED BY SIZE
+                   INTO JOB-LOG-RECORD
+            END-STRING.
+            WRITE JOB-LOG-RECORD.
+            CLOSE JOB-LOG-FILE.
+
+      *  WRITTEN AFTER SUMMARY-REPORT-PROCEDURE SO THE GRAND TOTALS
+      *  REFLECT EVERY RECORD LOADED DURING THIS RUN
+        JOB-LOG-TRAILER-PROCEDURE.
+            ACCEPT WS-RUN-END-DATE FROM DATE YYYYMMDD.
+            ACCEPT WS-RUN-END-TIME FROM TIME.
+            MOVE WS-GRAND-SALE   TO WS-CONVERTED-GRAND-SALE.
+            MOVE WS-GRAND-COST   TO WS-CONVERTED-GRAND-COST.
+            MOVE WS-GRAND-PROFIT TO WS-CONVERTED-GRAND-PROFIT.
+            OPEN EXTEND JOB-LOG-FILE.
+            MOVE SPACES TO JOB-LOG-RECORD.
+            STRING 'POPDATA RUN ENDED ' DELIMITED BY SIZE
+                   WS-RUN-END-DATE      DELIMITED BY SIZE
+                   SPACE
+                   WS-RUN-END-TIME      DELIMITED BY SIZE
+                   INTO JOB-LOG-RECORD
+            END-STRING.
+            WRITE JOB-LOG-RECORD.
+            MOVE SPACES TO JOB-LOG-RECORD.
+            STRING 'READ=' WS-RECORD-COUNT DELIMITED BY SIZE
+                   ' PROCESSED=' WS-LOADED-COUNT DELIMITED BY SIZE
+                   ' REJECTED=' WS-REJECT-COUNT DELIMITED BY SIZE
+                   ' REVIEWED=' WS-REVIEW-COUNT DELIMITED BY SIZE
+                   ' SKUFLAGGED=' WS-SKU-REVIEW-COUNT DELIMITED BY SIZE
+                   INTO JOB-LOG-RECORD
+            END-STRING.
+            WRITE JOB-LOG-RECORD.
+            MOVE SPACES TO JOB-LOG-RECORD.
+            STRING 'TOTALS SALE=' WS-CONVERTED-GRAND-SALE
+                       DELIMITED BY SIZE
+                   ' COST=' WS-CONVERTED-GRAND-COST
+                       DELIMITED BY SIZE
+                   ' PROFIT=' WS-CONVERTED-GRAND-PROFIT
+                       DELIMITED BY SIZE
+                   INTO JOB-LOG-RECORD
+            END-STRING.
+            WRITE JOB-LOG-RECORD.
+            CLOSE JOB-LOG-FILE.
+
 
-        
